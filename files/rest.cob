@@ -1,10 +1,829 @@
-identification division.
-program-id. HelloWorld.
-environment division.
-data division.
-working-storage section.
-  01 new-line pic x value x'0A'.
-procedure division.
-  display "Content-type: application/json".
-  display new-line.
-  display '{"message":"Hello World"}'.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HELLOWORLD.
+000030 AUTHOR. R JARVIK.
+000040 INSTALLATION. DATA LIBRARY GROUP.
+000050 DATE-WRITTEN. 2024-02-11.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2024-02-11 RJ   INITIAL VERSION - CANNED HELLO WORLD REPLY.
+000110* 2026-08-09 RJ   ADD REQUEST ROUTING BY REQUEST_METHOD AND
+000120*                 PATH_INFO SO MORE THAN ONE ENDPOINT CAN BE
+000130*                 SERVED FROM THIS ONE CGI PROGRAM.
+000140* 2026-08-09 RJ   ADD GET /CUSTOMER, BACKED BY THE CUSTMAST
+000150*                 INDEXED FILE, KEYED BY THE "key=" QUERY
+000160*                 STRING PARAMETER.
+000170* 2026-08-09 RJ   ADD POST /TRANSACTION - READS THE JSON BODY
+000180*                 FROM STANDARD INPUT AND APPENDS IT TO THE
+000190*                 TRANLOG SEQUENTIAL FILE.
+000200* 2026-08-09 RJ   ADD REAL "Status:" CGI HEADERS AND A
+000210*                 STRUCTURED {"error":...} BODY FOR FAILED
+000220*                 CALLS INSTEAD OF ALWAYS LOOKING LIKE A 200.
+000230* 2026-08-09 RJ   APPEND AN AUDIT RECORD TO AUDITLOG FOR EVERY
+000240*                 CALL BEFORE THE PROGRAM TERMINATES.
+000250* 2026-08-09 RJ   ADD GET /MESSAGE?code=XXXX, BACKED BY THE
+000260*                 MSGCAT INDEXED FILE, SO OPS CAN ADD OR EDIT
+000270*                 RESPONSE TEXT WITHOUT A CODE CHANGE.
+000280* 2026-08-09 RJ   BUILD PLAIN-MESSAGE RESPONSES THROUGH THE
+000290*                 RESPREC COPYBOOK (MESSAGE, STATUS CODE,
+000300*                 TIMESTAMP, CORRELATION ID) INSTEAD OF EACH
+000310*                 PARAGRAPH GROWING ITS OWN AD HOC LITERAL.
+000320* 2026-08-09 RJ   ADD GET /HEALTH - OPENS EACH BACKING FILE AND
+000330*                 CHECKS FILE STATUS SO MONITORING CAN TELL A
+000340*                 LIVE WEB SERVER FROM A WORKING SERVICE.
+000350* 2026-08-09 RJ   ADD A "LISTEN" RUN MODE THAT READS REQUESTS
+000360*                 FROM THE LISTENQ QUEUE FILE IN A LOOP,
+000370*                 OPENING THE DATA FILES ONCE AND REUSING THEM
+000380*                 ACROSS CALLS INSTEAD OF PER INVOCATION.
+000390*----------------------------------------------------------------
+000400 ENVIRONMENT DIVISION.
+000410 CONFIGURATION SECTION.
+000420 SPECIAL-NAMES.
+000430     CURRENCY SIGN IS "$".
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT CUSTOMER-FILE ASSIGN TO "CUSTMAST"
+000470         ORGANIZATION IS INDEXED
+000480         ACCESS MODE IS DYNAMIC
+000490         RECORD KEY IS CUST-KEY
+000500         FILE STATUS IS DL100-CUSTMAST-STATUS.
+000510     SELECT TRANSACTION-FILE ASSIGN TO "TRANLOG"
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS DL100-TRANLOG-STATUS.
+000540     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000550         ORGANIZATION IS SEQUENTIAL
+000560         FILE STATUS IS DL100-AUDITLOG-STATUS.
+000570     SELECT MESSAGE-FILE ASSIGN TO "MSGCAT"
+000580         ORGANIZATION IS INDEXED
+000590         ACCESS MODE IS DYNAMIC
+000600         RECORD KEY IS MSGCAT-CODE
+000610         FILE STATUS IS DL100-MSGCAT-STATUS.
+000620     SELECT LISTEN-QUEUE-FILE ASSIGN TO "LISTENQ"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS DL100-LISTENQ-STATUS.
+000650*    CUSTMAST-PROBE-FILE AND MSGCAT-PROBE-FILE BELOW ARE SECOND
+000660*    CONNECTORS TO THE SAME PHYSICAL DATASETS AS CUSTOMER-FILE AND
+000670*    MESSAGE-FILE, GIVING GET /HEALTH ITS OWN FILE STATUS THAT
+000680*    ORDINARY READS CANNOT OVERWRITE.  CONFIRM WITH THE FILE
+000690*    ACCESS METHOD IN USE ON THE TARGET SYSTEM THAT A SECOND
+000700*    SEQUENTIAL-MODE OPEN INPUT AGAINST A DATASET ALREADY HELD
+000710*    OPEN BY THE LISTENER IS PERMITTED THERE BEFORE RELYING ON
+000720*    THIS IN PRODUCTION.
+000730     SELECT CUSTMAST-PROBE-FILE ASSIGN TO "CUSTMAST"
+000740         ORGANIZATION IS INDEXED
+000750         ACCESS MODE IS SEQUENTIAL
+000760         RECORD KEY IS DL100-CUSTMAST-PROBE-KEY
+000770         FILE STATUS IS DL100-CUSTMAST-PROBE-STATUS.
+000780     SELECT MSGCAT-PROBE-FILE ASSIGN TO "MSGCAT"
+000790         ORGANIZATION IS INDEXED
+000800         ACCESS MODE IS SEQUENTIAL
+000810         RECORD KEY IS DL100-MSGCAT-PROBE-KEY
+000820         FILE STATUS IS DL100-MSGCAT-PROBE-STATUS.
+000830 DATA DIVISION.
+000840 FILE SECTION.
+000850 FD  CUSTOMER-FILE.
+000860 COPY CUSTREC.
+000870 FD  TRANSACTION-FILE.
+000880 COPY TRANREC.
+000890 FD  AUDIT-FILE.
+000900 COPY AUDITREC.
+000910 FD  MESSAGE-FILE.
+000920 COPY MSGCAT.
+000930 FD  LISTEN-QUEUE-FILE.
+000940 01  DL100-LISTEN-REQUEST-LINE      PIC X(400).
+000950 FD  CUSTMAST-PROBE-FILE.
+000960*    RECORD LAYOUT COMES FROM CUSTREC ITSELF (RENAMED VIA
+000970*    REPLACING) RATHER THAN A HAND-SIZED FILLER, SO IT CANNOT
+000980*    DRIFT OUT OF STEP WITH CUSTOMER-FILE'S OWN RECORD LENGTH.
+000990 COPY CUSTREC
+001000     REPLACING
+001010         ==CUST-RECORD==   BY ==DL100-CUSTMAST-PROBE-RECORD==
+001020         ==CUST-KEY==      BY ==DL100-CUSTMAST-PROBE-KEY==
+001030         ==CUST-NAME==     BY ==DL100-CUSTMAST-PROBE-NAME==
+001040         ==CUST-ADDRESS==  BY ==DL100-CUSTMAST-PROBE-ADDR==
+001050         ==CUST-BALANCE==  BY ==DL100-CUSTMAST-PROBE-BAL==
+001060         ==CUST-STATUS==   BY ==DL100-CUSTMAST-PROBE-STAT==
+001070         ==CUST-ACTIVE==   BY ==DL100-CUSTMAST-PROBE-ACT==
+001080         ==CUST-INACTIVE== BY ==DL100-CUSTMAST-PROBE-INACT==.
+001090 FD  MSGCAT-PROBE-FILE.
+001100*    SAME TECHNIQUE AS CUSTMAST-PROBE-FILE ABOVE.
+001110 COPY MSGCAT
+001120     REPLACING
+001130         ==MSGCAT-RECORD== BY ==DL100-MSGCAT-PROBE-RECORD==
+001140         ==MSGCAT-CODE==   BY ==DL100-MSGCAT-PROBE-KEY==
+001150         ==MSGCAT-TEXT==   BY ==DL100-MSGCAT-PROBE-TEXT==.
+001160 WORKING-STORAGE SECTION.
+001170*----------------------------------------------------------------
+001180* CGI ENVIRONMENT VALUES
+001190*----------------------------------------------------------------
+001200 01  DL100-CGI-ENV.
+001210     05  DL100-REQUEST-METHOD    PIC X(10).
+001220     05  DL100-PATH-INFO         PIC X(80).
+001230     05  DL100-QUERY-STRING      PIC X(80).
+001240     05  DL100-REMOTE-ADDR       PIC X(15).
+001250     05  DL100-REMOTE-USER       PIC X(20).
+001260 01  DL100-ENDPOINT              PIC X(40).
+001270*----------------------------------------------------------------
+001280* QUERY STRING PARSING WORK AREA
+001290*----------------------------------------------------------------
+001300 01  DL100-QUERY-PARSE.
+001310     05  DL100-QS-PARAM-NAME     PIC X(20).
+001320     05  DL100-QS-PARAM-VALUE    PIC X(10).
+001330*----------------------------------------------------------------
+001340* POST BODY AND NAIVE JSON PARSE WORK AREA
+001350*   THE SERVICE ONLY ACCEPTS FLAT, SINGLE-LEVEL JSON BODIES OF
+001360*   THE FORM {"type":"XXXXXXXXXX","payload":"..."} - GOOD ENOUGH
+001370*   FOR A PROTOTYPE, NOT A GENERAL JSON PARSER.
+001380*----------------------------------------------------------------
+001390 01  DL100-POST-BODY             PIC X(200).
+001400 01  DL100-JSON-WORK.
+001410     05  DL100-JSON-JUNK         PIC X(200).
+001420     05  DL100-JSON-AFTER-TYPE   PIC X(200).
+001430     05  DL100-JSON-AFTER-PAYLD  PIC X(200).
+001440     05  DL100-JSON-REMAINDER    PIC X(200).
+001450*----------------------------------------------------------------
+001460* CUSTOMER RESPONSE EDIT FIELD
+001470*   CUST-BALANCE IS COMP-3 - DISPLAYING IT DIRECTLY WOULD PUT A
+001480*   SIGN NIBBLE AND NO DECIMAL POINT INTO THE JSON BODY, SO IT IS
+001490*   MOVED HERE FIRST AND THE EDITED, TRIMMED RESULT IS EMITTED.
+001500*----------------------------------------------------------------
+001510 01  DL100-CUST-EDIT-BALANCE     PIC -Z(8)9.99.
+001520*----------------------------------------------------------------
+001530* TIMESTAMP WORK AREA
+001540*----------------------------------------------------------------
+001550 01  DL100-TIMESTAMP-WORK.
+001560     05  DL100-CURR-DATE         PIC 9(08).
+001570     05  DL100-CURR-TIME         PIC 9(08).
+001580 01  DL100-TIMESTAMP             PIC X(16).
+001590*----------------------------------------------------------------
+001600* RESPONSE STATUS AND ERROR TEXT
+001610*----------------------------------------------------------------
+001620 01  DL100-RESPONSE-STATUS.
+001630     05  DL100-STATUS-CODE       PIC 9(03).
+001640     05  DL100-STATUS-TEXT       PIC X(24).
+001650 01  DL100-ERROR-TEXT            PIC X(60).
+001660*----------------------------------------------------------------
+001670* GENERIC RESPONSE RECORD (SEE RESPREC COPYBOOK)
+001680*----------------------------------------------------------------
+001690 COPY RESPREC.
+001700*----------------------------------------------------------------
+001710* HEALTH CHECK WORK AREA
+001720*----------------------------------------------------------------
+001730 01  DL100-HEALTH-WORK.
+001740     05  DL100-HEALTH-FAIL-SW    PIC X(01) VALUE "N".
+001750         88  DL100-HEALTH-ALL-OK         VALUE "N".
+001760         88  DL100-HEALTH-HAS-FAILURE    VALUE "Y".
+001770     05  DL100-HEALTH-FAILURES   PIC X(120).
+001780     05  DL100-HEALTH-FAILURES-WORK PIC X(120).
+001790*----------------------------------------------------------------
+001800* FILE STATUS CODES
+001810*----------------------------------------------------------------
+001820 01  DL100-FILE-STATUSES.
+001830     05  DL100-CUSTMAST-STATUS   PIC X(02).
+001840         88  DL100-CUSTMAST-OK           VALUE "00".
+001850         88  DL100-CUSTMAST-NOTFOUND     VALUE "23".
+001860     05  DL100-TRANLOG-STATUS    PIC X(02).
+001870         88  DL100-TRANLOG-OK            VALUE "00".
+001880     05  DL100-AUDITLOG-STATUS   PIC X(02).
+001890         88  DL100-AUDITLOG-OK           VALUE "00".
+001900     05  DL100-MSGCAT-STATUS     PIC X(02).
+001910         88  DL100-MSGCAT-OK             VALUE "00".
+001920         88  DL100-MSGCAT-NOTFOUND       VALUE "23".
+001930     05  DL100-LISTENQ-STATUS    PIC X(02).
+001940         88  DL100-LISTENQ-OK            VALUE "00".
+001950     05  DL100-CUSTMAST-PROBE-STATUS PIC X(02).
+001960         88  DL100-CUSTMAST-PROBE-OK        VALUE "00".
+001970     05  DL100-MSGCAT-PROBE-STATUS PIC X(02).
+001980         88  DL100-MSGCAT-PROBE-OK          VALUE "00".
+001990*----------------------------------------------------------------
+002000* SWITCHES
+002010*----------------------------------------------------------------
+002020 01  DL100-SWITCHES.
+002030     05  DL100-ROUTE-SW          PIC X(01) VALUE "N".
+002040         88  DL100-ROUTE-FOUND           VALUE "Y".
+002050         88  DL100-ROUTE-NOT-FOUND       VALUE "N".
+002060*----------------------------------------------------------------
+002070* LISTENER RUN MODE
+002080*   WHEN STARTED WITH "LISTEN" ON THE COMMAND LINE, THE PROGRAM
+002090*   OPENS ITS DATA FILES ONCE AND SERVICES REQUESTS READ FROM
+002100*   THE LISTENQ QUEUE FILE IN A LOOP INSTEAD OF EXITING AFTER
+002110*   ONE CALL.  DL100-LISTENER-MODE GATES THE PER-CALL OPEN AND
+002120*   CLOSE STATEMENTS THAT THE ONE-SHOT CGI PATH STILL NEEDS.
+002130*----------------------------------------------------------------
+002140 01  DL100-RUN-MODE              PIC X(10).
+002150 01  DL100-LISTENER-SW           PIC X(01) VALUE "N".
+002160     88  DL100-LISTENER-MODE             VALUE "Y".
+002170 01  DL100-LISTEN-SWITCHES.
+002180     05  DL100-LISTEN-EOF-SW     PIC X(01) VALUE "N".
+002190         88  DL100-LISTEN-EOF            VALUE "Y".
+002200     05  DL100-LISTEN-SHUTDOWN-SW PIC X(01) VALUE "N".
+002210         88  DL100-LISTEN-SHUTDOWN       VALUE "Y".
+002220*----------------------------------------------------------------
+002230* MISCELLANEOUS CONSTANTS
+002240*----------------------------------------------------------------
+002250 01  DL100-NEW-LINE              PIC X(01) VALUE X"0A".
+002260 PROCEDURE DIVISION.
+002270*----------------------------------------------------------------
+002280* 0000-MAINLINE                                                *
+002290*   ENTRY POINT.  A COMMAND-LINE ARGUMENT OF "LISTEN" SWITCHES  *
+002300*   THIS PROGRAM INTO A PERSISTENT LISTENER; OTHERWISE IT       *
+002310*   INITIALIZES, ROUTES ONE CGI REQUEST, TERMINATES.            *
+002320*----------------------------------------------------------------
+002330 0000-MAINLINE.
+002340     ACCEPT DL100-RUN-MODE FROM COMMAND-LINE.
+002350     IF DL100-RUN-MODE(1:6) = "LISTEN"
+002360         PERFORM 0100-LISTEN THRU 0100-EXIT
+002370     ELSE
+002380         PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002390         PERFORM 2000-ROUTE-REQUEST THRU 2000-EXIT
+002400         PERFORM 9999-TERMINATE THRU 9999-EXIT
+002410     END-IF.
+002420     STOP RUN.
+002430*----------------------------------------------------------------
+002440* 0100-LISTEN                                                  *
+002450*   PERSISTENT LISTENER MODE.  OPENS THE DATA FILES ONCE, THEN  *
+002460*   SERVICES REQUEST LINES READ FROM LISTENQ UNTIL EITHER THE   *
+002470*   QUEUE FILE RUNS OUT OR A "SHUTDOWN" RECORD IS READ.         *
+002480*----------------------------------------------------------------
+002490 0100-LISTEN.
+002500     SET DL100-LISTENER-MODE TO TRUE.
+002510     PERFORM 0110-LISTEN-OPEN-FILES THRU 0110-EXIT.
+002520     OPEN INPUT LISTEN-QUEUE-FILE.
+002530     PERFORM 0120-LISTEN-READ-REQUEST THRU 0120-EXIT.
+002540     PERFORM 0130-LISTEN-PROCESS-REQUEST THRU 0130-EXIT
+002550         UNTIL DL100-LISTEN-EOF OR DL100-LISTEN-SHUTDOWN.
+002560     CLOSE LISTEN-QUEUE-FILE.
+002570     PERFORM 0140-LISTEN-CLOSE-FILES THRU 0140-EXIT.
+002580 0100-EXIT.
+002590     EXIT.
+002600*----------------------------------------------------------------
+002610* 0110-LISTEN-OPEN-FILES                                       *
+002620*   OPENS EACH BACKING FILE ONCE FOR THE LIFE OF THE LISTENER.  *
+002630*----------------------------------------------------------------
+002640 0110-LISTEN-OPEN-FILES.
+002650     OPEN INPUT CUSTOMER-FILE.
+002660     OPEN EXTEND TRANSACTION-FILE.
+002670     OPEN EXTEND AUDIT-FILE.
+002680     OPEN INPUT MESSAGE-FILE.
+002690 0110-EXIT.
+002700     EXIT.
+002710*----------------------------------------------------------------
+002720* 0120-LISTEN-READ-REQUEST                                     *
+002730*   READS ONE PIPE-DELIMITED REQUEST LINE FROM LISTENQ AND      *
+002740*   RECOGNIZES THE "SHUTDOWN" SENTINEL RECORD.                  *
+002750*----------------------------------------------------------------
+002760 0120-LISTEN-READ-REQUEST.
+002770     READ LISTEN-QUEUE-FILE INTO DL100-LISTEN-REQUEST-LINE
+002780         AT END
+002790             SET DL100-LISTEN-EOF TO TRUE
+002800     END-READ.
+002810     IF NOT DL100-LISTEN-EOF
+002820         AND DL100-LISTEN-REQUEST-LINE(1:8) = "SHUTDOWN"
+002830         SET DL100-LISTEN-SHUTDOWN TO TRUE
+002840     END-IF.
+002850 0120-EXIT.
+002860     EXIT.
+002870*----------------------------------------------------------------
+002880* 0130-LISTEN-PROCESS-REQUEST                                  *
+002890*   PARSES THE QUEUED REQUEST INTO THE SAME WORKING-STORAGE     *
+002900*   FIELDS 1000-INITIALIZE WOULD HAVE POPULATED FROM THE CGI    *
+002910*   ENVIRONMENT, ROUTES IT THROUGH THE USUAL PARAGRAPHS, WRITES *
+002920*   ITS AUDIT RECORD, AND READS THE NEXT QUEUE LINE.            *
+002930*----------------------------------------------------------------
+002940 0130-LISTEN-PROCESS-REQUEST.
+002950     PERFORM 0135-LISTEN-PARSE-REQUEST THRU 0135-EXIT.
+002960     MOVE SPACES TO DL100-ENDPOINT.
+002970     PERFORM 2000-ROUTE-REQUEST THRU 2000-EXIT.
+002980     PERFORM 0136-LISTEN-WRITE-AUDIT THRU 0136-EXIT.
+002990     PERFORM 0120-LISTEN-READ-REQUEST THRU 0120-EXIT.
+003000 0130-EXIT.
+003010     EXIT.
+003020*----------------------------------------------------------------
+003030* 0135-LISTEN-PARSE-REQUEST                                    *
+003040*   BREAKS UP A REQUEST LINE OF THE FORM                        *
+003050*   METHOD|PATH|QUERY|REMOTE-ADDR|REMOTE-USER|BODY.             *
+003060*----------------------------------------------------------------
+003070 0135-LISTEN-PARSE-REQUEST.
+003080     MOVE SPACES TO DL100-CGI-ENV DL100-POST-BODY
+003090         DL100-JSON-WORK.
+003100     UNSTRING DL100-LISTEN-REQUEST-LINE DELIMITED BY "|"
+003110         INTO DL100-REQUEST-METHOD DL100-PATH-INFO
+003120             DL100-QUERY-STRING DL100-REMOTE-ADDR
+003130             DL100-REMOTE-USER DL100-POST-BODY
+003140     END-UNSTRING.
+003150 0135-EXIT.
+003160     EXIT.
+003170*----------------------------------------------------------------
+003180* 0136-LISTEN-WRITE-AUDIT                                      *
+003190*   WRITES THE AUDIT RECORD FOR ONE LISTENER CALL WITHOUT       *
+003200*   REOPENING AUDITLOG, WHICH STAYS OPEN FOR THE WHOLE RUN.     *
+003210*----------------------------------------------------------------
+003220 0136-LISTEN-WRITE-AUDIT.
+003230     PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT.
+003240 0136-EXIT.
+003250     EXIT.
+003260*----------------------------------------------------------------
+003270* 0140-LISTEN-CLOSE-FILES                                      *
+003280*   CLOSES THE FILES OPENED BY 0110-LISTEN-OPEN-FILES WHEN THE  *
+003290*   LISTENER SHUTS DOWN.                                        *
+003300*----------------------------------------------------------------
+003310 0140-LISTEN-CLOSE-FILES.
+003320     CLOSE CUSTOMER-FILE.
+003330     CLOSE TRANSACTION-FILE.
+003340     CLOSE AUDIT-FILE.
+003350     CLOSE MESSAGE-FILE.
+003360 0140-EXIT.
+003370     EXIT.
+003380*----------------------------------------------------------------
+003390* 1000-INITIALIZE                                              *
+003400*   PICK UP THE CGI ENVIRONMENT VALUES THE WEB SERVER SET UP   *
+003410*   FOR THIS REQUEST.                                          *
+003420*----------------------------------------------------------------
+003430 1000-INITIALIZE.
+003440     ACCEPT DL100-REQUEST-METHOD FROM ENVIRONMENT "REQUEST_METHOD".
+003450     ACCEPT DL100-PATH-INFO FROM ENVIRONMENT "PATH_INFO".
+003460     ACCEPT DL100-QUERY-STRING FROM ENVIRONMENT "QUERY_STRING".
+003470     ACCEPT DL100-REMOTE-ADDR FROM ENVIRONMENT "REMOTE_ADDR".
+003480     ACCEPT DL100-REMOTE-USER FROM ENVIRONMENT "REMOTE_USER".
+003490     MOVE SPACES TO DL100-ENDPOINT.
+003500 1000-EXIT.
+003510     EXIT.
+003520*----------------------------------------------------------------
+003530* 2000-ROUTE-REQUEST                                           *
+003540*   DISPATCH ON METHOD AND PATH TO THE PARAGRAPH THAT BUILDS   *
+003550*   THE RESPONSE FOR THAT ENDPOINT.                            *
+003560*----------------------------------------------------------------
+003570 2000-ROUTE-REQUEST.
+003580     SET DL100-ROUTE-NOT-FOUND TO TRUE.
+003590     EVALUATE TRUE
+003600         WHEN DL100-REQUEST-METHOD = "GET"
+003610              AND DL100-PATH-INFO = "/ping"
+003620             MOVE "GET /ping" TO DL100-ENDPOINT
+003630             PERFORM 3000-GET-PING THRU 3000-EXIT
+003640             SET DL100-ROUTE-FOUND TO TRUE
+003650         WHEN DL100-REQUEST-METHOD = "GET"
+003660              AND DL100-PATH-INFO = "/version"
+003670             MOVE "GET /version" TO DL100-ENDPOINT
+003680             PERFORM 3100-GET-VERSION THRU 3100-EXIT
+003690             SET DL100-ROUTE-FOUND TO TRUE
+003700         WHEN DL100-REQUEST-METHOD = "GET"
+003710              AND DL100-PATH-INFO = "/customer"
+003720             MOVE "GET /customer" TO DL100-ENDPOINT
+003730             PERFORM 3200-GET-CUSTOMER THRU 3200-EXIT
+003740             SET DL100-ROUTE-FOUND TO TRUE
+003750         WHEN DL100-REQUEST-METHOD = "POST"
+003760              AND DL100-PATH-INFO = "/transaction"
+003770             MOVE "POST /transaction" TO DL100-ENDPOINT
+003780             PERFORM 3300-POST-TRANSACTION THRU 3300-EXIT
+003790             SET DL100-ROUTE-FOUND TO TRUE
+003800         WHEN DL100-REQUEST-METHOD = "GET"
+003810              AND DL100-PATH-INFO = "/message"
+003820             MOVE "GET /message" TO DL100-ENDPOINT
+003830             PERFORM 3400-GET-MESSAGE THRU 3400-EXIT
+003840             SET DL100-ROUTE-FOUND TO TRUE
+003850         WHEN DL100-REQUEST-METHOD = "GET"
+003860              AND DL100-PATH-INFO = "/health"
+003870             MOVE "GET /health" TO DL100-ENDPOINT
+003880             PERFORM 3500-GET-HEALTH THRU 3500-EXIT
+003890             SET DL100-ROUTE-FOUND TO TRUE
+003900     END-EVALUATE.
+003910     IF DL100-ROUTE-NOT-FOUND
+003920         STRING DL100-REQUEST-METHOD DELIMITED BY SPACE
+003930             " " DELIMITED BY SIZE
+003940             DL100-PATH-INFO DELIMITED BY SPACE
+003950             INTO DL100-ENDPOINT
+003960         PERFORM 3900-NOT-FOUND THRU 3900-EXIT
+003970     END-IF.
+003980 2000-EXIT.
+003990     EXIT.
+004000*----------------------------------------------------------------
+004010* 3000-GET-PING                                                *
+004020*   GET /PING - LIVENESS CHECK, NO DATA ACCESS.                *
+004030*----------------------------------------------------------------
+004040 3000-GET-PING.
+004050     MOVE 200 TO DL100-STATUS-CODE.
+004060     MOVE "OK" TO DL100-STATUS-TEXT.
+004070     PERFORM 8000-WRITE-STATUS-HEADER THRU 8000-EXIT.
+004080     MOVE "pong" TO RESP-MESSAGE.
+004090     PERFORM 8200-BUILD-SUCCESS-JSON THRU 8200-EXIT.
+004100 3000-EXIT.
+004110     EXIT.
+004120*----------------------------------------------------------------
+004130* 3100-GET-VERSION                                             *
+004140*   GET /VERSION - REPORTS THE SERVICE VERSION.                *
+004150*----------------------------------------------------------------
+004160 3100-GET-VERSION.
+004170     MOVE 200 TO DL100-STATUS-CODE.
+004180     MOVE "OK" TO DL100-STATUS-TEXT.
+004190     PERFORM 8000-WRITE-STATUS-HEADER THRU 8000-EXIT.
+004200     MOVE "Hello World v1.0" TO RESP-MESSAGE.
+004210     PERFORM 8200-BUILD-SUCCESS-JSON THRU 8200-EXIT.
+004220 3100-EXIT.
+004230     EXIT.
+004240*----------------------------------------------------------------
+004250* 3200-GET-CUSTOMER                                            *
+004260*   GET /CUSTOMER?key=CCCCCCCCCC - LOOK UP ONE CUSTOMER MASTER *
+004270*   RECORD BY KEY AND RETURN IT AS JSON.  THE QUERY STRING IS  *
+004280*   EXPECTED TO CARRY A SINGLE "key=" PARAMETER.               *
+004290*----------------------------------------------------------------
+004300 3200-GET-CUSTOMER.
+004310     MOVE SPACES TO DL100-QUERY-PARSE.
+004320     UNSTRING DL100-QUERY-STRING DELIMITED BY "="
+004330         INTO DL100-QS-PARAM-NAME DL100-QS-PARAM-VALUE
+004340     END-UNSTRING.
+004350     MOVE SPACES TO CUST-RECORD.
+004360     IF DL100-QS-PARAM-NAME NOT = "key"
+004370         MOVE 400 TO DL100-STATUS-CODE
+004380         MOVE "Bad Request" TO DL100-STATUS-TEXT
+004390         PERFORM 8000-WRITE-STATUS-HEADER THRU 8000-EXIT
+004400         MOVE "Missing required query parameter: key"
+004410             TO DL100-ERROR-TEXT
+004420         PERFORM 8100-WRITE-ERROR-BODY THRU 8100-EXIT
+004430     ELSE
+004440         MOVE DL100-QS-PARAM-VALUE TO CUST-KEY
+004450         IF NOT DL100-LISTENER-MODE
+004460             OPEN INPUT CUSTOMER-FILE
+004470         END-IF
+004480         READ CUSTOMER-FILE
+004490             INVALID KEY
+004500                 MOVE "23" TO DL100-CUSTMAST-STATUS
+004510         END-READ
+004520         IF NOT DL100-LISTENER-MODE
+004530             CLOSE CUSTOMER-FILE
+004540         END-IF
+004550         IF DL100-CUSTMAST-OK
+004560             MOVE 200 TO DL100-STATUS-CODE
+004570             MOVE "OK" TO DL100-STATUS-TEXT
+004580             PERFORM 8000-WRITE-STATUS-HEADER THRU 8000-EXIT
+004590             MOVE CUST-BALANCE TO DL100-CUST-EDIT-BALANCE
+004600             DISPLAY '{"key":"' FUNCTION TRIM(CUST-KEY)
+004610                 '","name":"' FUNCTION TRIM(CUST-NAME)
+004620                 '","address":"' FUNCTION TRIM(CUST-ADDRESS)
+004630                 '","balance":'
+004640                 FUNCTION TRIM(DL100-CUST-EDIT-BALANCE)
+004650                 ',"status_code":' RESP-STATUS-CODE
+004660                 ',"timestamp":"' RESP-TIMESTAMP
+004670                 '","correlation_id":"' RESP-CORRELATION-ID '"}'
+004680         ELSE
+004690             MOVE 404 TO DL100-STATUS-CODE
+004700             MOVE "Not Found" TO DL100-STATUS-TEXT
+004710             PERFORM 8000-WRITE-STATUS-HEADER THRU 8000-EXIT
+004720             MOVE "Customer not found" TO DL100-ERROR-TEXT
+004730             PERFORM 8100-WRITE-ERROR-BODY THRU 8100-EXIT
+004740         END-IF
+004750     END-IF.
+004760 3200-EXIT.
+004770     EXIT.
+004780*----------------------------------------------------------------
+004790* 3300-POST-TRANSACTION                                        *
+004800*   POST /TRANSACTION - READ THE JSON BODY FROM STANDARD       *
+004810*   INPUT, PULL OUT THE "type" AND "payload" VALUES, AND       *
+004820*   APPEND A RECORD TO THE TRANLOG SEQUENTIAL FILE.            *
+004830*----------------------------------------------------------------
+004840 3300-POST-TRANSACTION.
+004850     IF NOT DL100-LISTENER-MODE
+004860         ACCEPT DL100-POST-BODY FROM CONSOLE
+004870     END-IF.
+004880     PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT.
+004890     MOVE SPACES TO TRAN-RECORD.
+004900     MOVE DL100-TIMESTAMP TO TRAN-ID.
+004910     MOVE DL100-TIMESTAMP TO TRAN-TIMESTAMP.
+004920     UNSTRING DL100-POST-BODY DELIMITED BY '"type":"'
+004930         INTO DL100-JSON-JUNK DL100-JSON-AFTER-TYPE
+004940     END-UNSTRING.
+004950     UNSTRING DL100-JSON-AFTER-TYPE DELIMITED BY '"'
+004960         INTO TRAN-TYPE DL100-JSON-REMAINDER
+004970     END-UNSTRING.
+004980     UNSTRING DL100-JSON-REMAINDER DELIMITED BY '"payload":"'
+004990         INTO DL100-JSON-JUNK DL100-JSON-AFTER-PAYLD
+005000     END-UNSTRING.
+005010     UNSTRING DL100-JSON-AFTER-PAYLD DELIMITED BY '"'
+005020         INTO TRAN-PAYLOAD
+005030     END-UNSTRING.
+005040     IF TRAN-TYPE = SPACES
+005050         MOVE 400 TO DL100-STATUS-CODE
+005060         MOVE "Bad Request" TO DL100-STATUS-TEXT
+005070         PERFORM 8000-WRITE-STATUS-HEADER THRU 8000-EXIT
+005080         MOVE "Missing required field: type" TO DL100-ERROR-TEXT
+005090         PERFORM 8100-WRITE-ERROR-BODY THRU 8100-EXIT
+005100     ELSE
+005110         IF NOT DL100-LISTENER-MODE
+005120             OPEN EXTEND TRANSACTION-FILE
+005130         END-IF
+005140         WRITE TRAN-RECORD
+005150         IF NOT DL100-LISTENER-MODE
+005160             CLOSE TRANSACTION-FILE
+005170         END-IF
+005180         IF DL100-TRANLOG-OK
+005190             MOVE 201 TO DL100-STATUS-CODE
+005200             MOVE "Created" TO DL100-STATUS-TEXT
+005210             PERFORM 8000-WRITE-STATUS-HEADER THRU 8000-EXIT
+005220             DISPLAY '{"message":"Created","id":"' TRAN-ID
+005230                 '","status_code":' RESP-STATUS-CODE
+005240                 ',"timestamp":"' RESP-TIMESTAMP
+005250                 '","correlation_id":"' RESP-CORRELATION-ID '"}'
+005260         ELSE
+005270             MOVE 500 TO DL100-STATUS-CODE
+005280             MOVE "Internal Server Error" TO DL100-STATUS-TEXT
+005290             PERFORM 8000-WRITE-STATUS-HEADER THRU 8000-EXIT
+005300             MOVE "Unable to write transaction record"
+005310                 TO DL100-ERROR-TEXT
+005320             PERFORM 8100-WRITE-ERROR-BODY THRU 8100-EXIT
+005330         END-IF
+005340     END-IF.
+005350 3300-EXIT.
+005360     EXIT.
+005370*----------------------------------------------------------------
+005380* 3400-GET-MESSAGE                                              *
+005390*   GET /MESSAGE?code=XXXXXXXXXX - LOOK UP RESPONSE TEXT FROM   *
+005400*   THE MSGCAT INDEXED FILE INSTEAD OF A HARDCODED LITERAL.     *
+005410*----------------------------------------------------------------
+005420 3400-GET-MESSAGE.
+005430     MOVE SPACES TO DL100-QUERY-PARSE.
+005440     UNSTRING DL100-QUERY-STRING DELIMITED BY "="
+005450         INTO DL100-QS-PARAM-NAME DL100-QS-PARAM-VALUE
+005460     END-UNSTRING.
+005470     MOVE SPACES TO MSGCAT-RECORD.
+005480     IF DL100-QS-PARAM-NAME NOT = "code"
+005490         MOVE 400 TO DL100-STATUS-CODE
+005500         MOVE "Bad Request" TO DL100-STATUS-TEXT
+005510         PERFORM 8000-WRITE-STATUS-HEADER THRU 8000-EXIT
+005520         MOVE "Missing required query parameter: code"
+005530             TO DL100-ERROR-TEXT
+005540         PERFORM 8100-WRITE-ERROR-BODY THRU 8100-EXIT
+005550     ELSE
+005560         MOVE DL100-QS-PARAM-VALUE TO MSGCAT-CODE
+005570         IF NOT DL100-LISTENER-MODE
+005580             OPEN INPUT MESSAGE-FILE
+005590         END-IF
+005600         READ MESSAGE-FILE
+005610             INVALID KEY
+005620                 MOVE "23" TO DL100-MSGCAT-STATUS
+005630         END-READ
+005640         IF NOT DL100-LISTENER-MODE
+005650             CLOSE MESSAGE-FILE
+005660         END-IF
+005670         IF DL100-MSGCAT-OK
+005680             MOVE 200 TO DL100-STATUS-CODE
+005690             MOVE "OK" TO DL100-STATUS-TEXT
+005700             PERFORM 8000-WRITE-STATUS-HEADER THRU 8000-EXIT
+005710             MOVE MSGCAT-TEXT TO RESP-MESSAGE
+005720             PERFORM 8200-BUILD-SUCCESS-JSON THRU 8200-EXIT
+005730         ELSE
+005740             MOVE 404 TO DL100-STATUS-CODE
+005750             MOVE "Not Found" TO DL100-STATUS-TEXT
+005760             PERFORM 8000-WRITE-STATUS-HEADER THRU 8000-EXIT
+005770             MOVE "Message code not found" TO DL100-ERROR-TEXT
+005780             PERFORM 8100-WRITE-ERROR-BODY THRU 8100-EXIT
+005790         END-IF
+005800     END-IF.
+005810 3400-EXIT.
+005820     EXIT.
+005830*----------------------------------------------------------------
+005840* 3500-GET-HEALTH                                               *
+005850*   GET /HEALTH - OPENS EVERY FILE THIS SERVICE DEPENDS ON AND  *
+005860*   CHECKS THE RESULTING FILE STATUS, SO MONITORING CAN TELL    *
+005870*   "THE WEB SERVER IS UP" FROM "THE SERVICE CAN DO ITS JOB".   *
+005880*----------------------------------------------------------------
+005890 3500-GET-HEALTH.
+005900     SET DL100-HEALTH-ALL-OK TO TRUE.
+005910     MOVE SPACES TO DL100-HEALTH-FAILURES.
+005920     PERFORM 3510-CHECK-CUSTMAST THRU 3510-EXIT.
+005930     PERFORM 3520-CHECK-TRANLOG THRU 3520-EXIT.
+005940     PERFORM 3530-CHECK-AUDITLOG THRU 3530-EXIT.
+005950     PERFORM 3540-CHECK-MSGCAT THRU 3540-EXIT.
+005960     IF DL100-HEALTH-ALL-OK
+005970         MOVE 200 TO DL100-STATUS-CODE
+005980         MOVE "OK" TO DL100-STATUS-TEXT
+005990         PERFORM 8000-WRITE-STATUS-HEADER THRU 8000-EXIT
+006000         DISPLAY '{"status":"ok"'
+006010             ',"status_code":' RESP-STATUS-CODE
+006020             ',"timestamp":"' RESP-TIMESTAMP
+006030             '","correlation_id":"' RESP-CORRELATION-ID '"}'
+006040     ELSE
+006050         MOVE 503 TO DL100-STATUS-CODE
+006060         MOVE "Service Unavailable" TO DL100-STATUS-TEXT
+006070         PERFORM 8000-WRITE-STATUS-HEADER THRU 8000-EXIT
+006080         DISPLAY '{"status":"error","failures":"'
+006090             FUNCTION TRIM(DL100-HEALTH-FAILURES)
+006100             '","status_code":' RESP-STATUS-CODE
+006110             ',"timestamp":"' RESP-TIMESTAMP
+006120             '","correlation_id":"' RESP-CORRELATION-ID '"}'
+006130     END-IF.
+006140 3500-EXIT.
+006150     EXIT.
+006160*----------------------------------------------------------------
+006170* 3510-CHECK-CUSTMAST                                           *
+006180*   VERIFY THE CUSTMAST INDEXED FILE CAN BE OPENED.  USES ITS    *
+006190*   OWN CUSTMAST-PROBE-FILE CONNECTOR SO THE FILE STATUS THIS    *
+006200*   CHECK INSPECTS IS NEVER THE ONE 3200-GET-CUSTOMER OVERWRITES *
+006210*   WITH "23" ON AN ORDINARY NOT-FOUND LOOKUP, AND SO IT CAN     *
+006220*   ALWAYS OPEN AND CLOSE FRESH EVEN WHILE THE LISTENER KEEPS    *
+006230*   THE MAIN CUSTOMER-FILE CONNECTOR OPEN.                       *
+006240*----------------------------------------------------------------
+006250 3510-CHECK-CUSTMAST.
+006260     OPEN INPUT CUSTMAST-PROBE-FILE.
+006270     IF DL100-CUSTMAST-PROBE-OK
+006280         CLOSE CUSTMAST-PROBE-FILE
+006290     ELSE
+006300         SET DL100-HEALTH-HAS-FAILURE TO TRUE
+006310         IF DL100-HEALTH-FAILURES = SPACES
+006320             MOVE "CUSTMAST" TO DL100-HEALTH-FAILURES
+006330         ELSE
+006340             MOVE SPACES TO DL100-HEALTH-FAILURES-WORK
+006350             STRING DL100-HEALTH-FAILURES DELIMITED BY SPACE
+006360                 "," DELIMITED BY SIZE
+006370                 "CUSTMAST" DELIMITED BY SIZE
+006380                 INTO DL100-HEALTH-FAILURES-WORK
+006390             MOVE DL100-HEALTH-FAILURES-WORK
+006400                 TO DL100-HEALTH-FAILURES
+006410         END-IF
+006420     END-IF.
+006430 3510-EXIT.
+006440     EXIT.
+006450*----------------------------------------------------------------
+006460* 3520-CHECK-TRANLOG                                            *
+006470*   VERIFY THE TRANLOG SEQUENTIAL FILE CAN BE OPENED.           *
+006480*----------------------------------------------------------------
+006490 3520-CHECK-TRANLOG.
+006500     IF NOT DL100-LISTENER-MODE
+006510         OPEN INPUT TRANSACTION-FILE
+006520     END-IF.
+006530     IF DL100-TRANLOG-OK
+006540         IF NOT DL100-LISTENER-MODE
+006550             CLOSE TRANSACTION-FILE
+006560         END-IF
+006570     ELSE
+006580         SET DL100-HEALTH-HAS-FAILURE TO TRUE
+006590         IF DL100-HEALTH-FAILURES = SPACES
+006600             MOVE "TRANLOG" TO DL100-HEALTH-FAILURES
+006610         ELSE
+006620             MOVE SPACES TO DL100-HEALTH-FAILURES-WORK
+006630             STRING DL100-HEALTH-FAILURES DELIMITED BY SPACE
+006640                 "," DELIMITED BY SIZE
+006650                 "TRANLOG" DELIMITED BY SIZE
+006660                 INTO DL100-HEALTH-FAILURES-WORK
+006670             MOVE DL100-HEALTH-FAILURES-WORK
+006680                 TO DL100-HEALTH-FAILURES
+006690         END-IF
+006700     END-IF.
+006710 3520-EXIT.
+006720     EXIT.
+006730*----------------------------------------------------------------
+006740* 3530-CHECK-AUDITLOG                                           *
+006750*   VERIFY THE AUDITLOG SEQUENTIAL FILE CAN BE OPENED.          *
+006760*----------------------------------------------------------------
+006770 3530-CHECK-AUDITLOG.
+006780     IF NOT DL100-LISTENER-MODE
+006790         OPEN INPUT AUDIT-FILE
+006800     END-IF.
+006810     IF DL100-AUDITLOG-OK
+006820         IF NOT DL100-LISTENER-MODE
+006830             CLOSE AUDIT-FILE
+006840         END-IF
+006850     ELSE
+006860         SET DL100-HEALTH-HAS-FAILURE TO TRUE
+006870         IF DL100-HEALTH-FAILURES = SPACES
+006880             MOVE "AUDITLOG" TO DL100-HEALTH-FAILURES
+006890         ELSE
+006900             MOVE SPACES TO DL100-HEALTH-FAILURES-WORK
+006910             STRING DL100-HEALTH-FAILURES DELIMITED BY SPACE
+006920                 "," DELIMITED BY SIZE
+006930                 "AUDITLOG" DELIMITED BY SIZE
+006940                 INTO DL100-HEALTH-FAILURES-WORK
+006950             MOVE DL100-HEALTH-FAILURES-WORK
+006960                 TO DL100-HEALTH-FAILURES
+006970         END-IF
+006980     END-IF.
+006990 3530-EXIT.
+007000     EXIT.
+007010*----------------------------------------------------------------
+007020* 3540-CHECK-MSGCAT                                             *
+007030*   VERIFY THE MSGCAT INDEXED FILE CAN BE OPENED.  USES ITS OWN  *
+007040*   MSGCAT-PROBE-FILE CONNECTOR FOR THE SAME REASON GIVEN AT     *
+007050*   3510-CHECK-CUSTMAST - A NOT-FOUND LOOKUP IN 3400-GET-MESSAGE *
+007060*   MUST NOT BE ABLE TO MASQUERADE AS AN UNREACHABLE FILE HERE.  *
+007070*----------------------------------------------------------------
+007080 3540-CHECK-MSGCAT.
+007090     OPEN INPUT MSGCAT-PROBE-FILE.
+007100     IF DL100-MSGCAT-PROBE-OK
+007110         CLOSE MSGCAT-PROBE-FILE
+007120     ELSE
+007130         SET DL100-HEALTH-HAS-FAILURE TO TRUE
+007140         IF DL100-HEALTH-FAILURES = SPACES
+007150             MOVE "MSGCAT" TO DL100-HEALTH-FAILURES
+007160         ELSE
+007170             MOVE SPACES TO DL100-HEALTH-FAILURES-WORK
+007180             STRING DL100-HEALTH-FAILURES DELIMITED BY SPACE
+007190                 "," DELIMITED BY SIZE
+007200                 "MSGCAT" DELIMITED BY SIZE
+007210                 INTO DL100-HEALTH-FAILURES-WORK
+007220             MOVE DL100-HEALTH-FAILURES-WORK
+007230                 TO DL100-HEALTH-FAILURES
+007240         END-IF
+007250     END-IF.
+007260 3540-EXIT.
+007270     EXIT.
+007280*----------------------------------------------------------------
+007290* 3900-NOT-FOUND                                                *
+007300*   NO ROUTE MATCHED THE METHOD/PATH PAIR.                     *
+007310*----------------------------------------------------------------
+007320 3900-NOT-FOUND.
+007330     MOVE 404 TO DL100-STATUS-CODE.
+007340     MOVE "Not Found" TO DL100-STATUS-TEXT.
+007350     PERFORM 8000-WRITE-STATUS-HEADER THRU 8000-EXIT.
+007360     MOVE "No such endpoint" TO DL100-ERROR-TEXT.
+007370     PERFORM 8100-WRITE-ERROR-BODY THRU 8100-EXIT.
+007380 3900-EXIT.
+007390     EXIT.
+007400*----------------------------------------------------------------
+007410* 7000-BUILD-TIMESTAMP                                         *
+007420*   BUILDS A YYYYMMDDHHMMSSHH TIMESTAMP USED FOR RECORD KEYS,   *
+007430*   AUDIT LOG ENTRIES AND STRUCTURED RESPONSE BODIES.          *
+007440*----------------------------------------------------------------
+007450 7000-BUILD-TIMESTAMP.
+007460     ACCEPT DL100-CURR-DATE FROM DATE YYYYMMDD.
+007470     ACCEPT DL100-CURR-TIME FROM TIME.
+007480     STRING DL100-CURR-DATE DL100-CURR-TIME
+007490         DELIMITED BY SIZE INTO DL100-TIMESTAMP.
+007500 7000-EXIT.
+007510     EXIT.
+007520*----------------------------------------------------------------
+007530* 8000-WRITE-STATUS-HEADER                                     *
+007540*   EMITS THE CGI "Status:" LINE FOLLOWED BY THE CONTENT-TYPE   *
+007550*   HEADER AND THE BLANK LINE THAT SEPARATES HEADERS FROM THE   *
+007560*   RESPONSE BODY.  DL100-STATUS-CODE/TEXT MUST BE SET FIRST.   *
+007570*----------------------------------------------------------------
+007580 8000-WRITE-STATUS-HEADER.
+007590     DISPLAY "Status: " DL100-STATUS-CODE " "
+007600         FUNCTION TRIM(DL100-STATUS-TEXT).
+007610     DISPLAY "Content-type: application/json".
+007620     DISPLAY DL100-NEW-LINE.
+007630     PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT.
+007640     MOVE DL100-STATUS-CODE TO RESP-STATUS-CODE.
+007650     MOVE DL100-TIMESTAMP TO RESP-TIMESTAMP.
+007660     MOVE DL100-TIMESTAMP TO RESP-CORRELATION-ID.
+007670 8000-EXIT.
+007680     EXIT.
+007690*----------------------------------------------------------------
+007700* 8100-WRITE-ERROR-BODY                                        *
+007710*   EMITS A {"error": "..."} BODY, PLUS THE SAME STATUS CODE,   *
+007720*   TIMESTAMP AND CORRELATION ID CARRIED ON SUCCESS RESPONSES,  *
+007730*   FROM DL100-ERROR-TEXT AND RESP-RECORD.  THE STATUS HEADER    *
+007740*   MUST ALREADY HAVE BEEN WRITTEN.                              *
+007750*----------------------------------------------------------------
+007760 8100-WRITE-ERROR-BODY.
+007770     DISPLAY '{"error":"' FUNCTION TRIM(DL100-ERROR-TEXT)
+007780         '","status_code":' RESP-STATUS-CODE
+007790         ',"timestamp":"' RESP-TIMESTAMP
+007800         '","correlation_id":"' RESP-CORRELATION-ID '"}'.
+007810 8100-EXIT.
+007820     EXIT.
+007830*----------------------------------------------------------------
+007840* 8200-BUILD-SUCCESS-JSON                                      *
+007850*   UNPARSES RESP-RECORD TO A JSON BODY.  RESP-MESSAGE MUST     *
+007860*   ALREADY BE SET; RESP-STATUS-CODE/TIMESTAMP/CORRELATION-ID   *
+007870*   ARE SET BY 8000-WRITE-STATUS-HEADER.                        *
+007880*----------------------------------------------------------------
+007890 8200-BUILD-SUCCESS-JSON.
+007900     DISPLAY '{"message":"' FUNCTION TRIM(RESP-MESSAGE)
+007910         '","status_code":' RESP-STATUS-CODE
+007920         ',"timestamp":"' RESP-TIMESTAMP
+007930         '","correlation_id":"' RESP-CORRELATION-ID '"}'.
+007940 8200-EXIT.
+007950     EXIT.
+007960*----------------------------------------------------------------
+007970* 9999-TERMINATE                                                *
+007980*   COMMON END-OF-PROGRAM HOUSEKEEPING - APPENDS ONE AUDIT      *
+007990*   RECORD FOR THIS CALL BEFORE THE PROGRAM ENDS.               *
+008000*----------------------------------------------------------------
+008010 9999-TERMINATE.
+008020     OPEN EXTEND AUDIT-FILE.
+008030     PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT.
+008040     CLOSE AUDIT-FILE.
+008050 9999-EXIT.
+008060     EXIT.
+008070*----------------------------------------------------------------
+008080* 9500-WRITE-AUDIT-RECORD                                       *
+008090*   BUILDS AND WRITES ONE AUDIT RECORD FOR THE CURRENT CALL.     *
+008100*   AUDITLOG MUST ALREADY BE OPEN - THE ONE-SHOT CGI PATH OPENS  *
+008110*   AND CLOSES IT AROUND THIS CALL; THE LISTENER LEAVES IT OPEN  *
+008120*   FOR THE WHOLE RUN AND CALLS THIS DIRECTLY.                   *
+008130*----------------------------------------------------------------
+008140 9500-WRITE-AUDIT-RECORD.
+008150     PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT.
+008160     MOVE SPACES TO AUDIT-RECORD.
+008170     MOVE DL100-TIMESTAMP TO AUDIT-TIMESTAMP.
+008180     MOVE DL100-REMOTE-ADDR TO AUDIT-REMOTE-ADDR.
+008190     MOVE DL100-REMOTE-USER TO AUDIT-REMOTE-USER.
+008200     MOVE DL100-ENDPOINT TO AUDIT-ENDPOINT.
+008210     MOVE DL100-STATUS-CODE TO AUDIT-STATUS-CODE.
+008220     WRITE AUDIT-RECORD.
+008230     IF NOT DL100-AUDITLOG-OK
+008240         DISPLAY "AUDITLOG WRITE FAILED, STATUS "
+008250             DL100-AUDITLOG-STATUS " FOR ENDPOINT "
+008260             FUNCTION TRIM(DL100-ENDPOINT) UPON SYSERR
+008270     END-IF.
+008280 9500-EXIT.
+008290     EXIT.
