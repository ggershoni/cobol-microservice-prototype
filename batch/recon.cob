@@ -0,0 +1,195 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RECON100.
+000030 AUTHOR. R JARVIK.
+000040 INSTALLATION. DATA LIBRARY GROUP.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2026-08-09 RJ   INITIAL VERSION - NIGHTLY RECONCILIATION OF
+000110*                 THE CUSTMAST FILE THAT BACKS THE HELLOWORLD
+000120*                 GET /CUSTOMER ENDPOINT.  READS CUSTMAST END
+000130*                 TO END, TOTALS BALANCES, AND REPORTS ANY
+000140*                 RECORD THAT DOES NOT BALANCE.
+000150*----------------------------------------------------------------
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 SPECIAL-NAMES.
+000190     CURRENCY SIGN IS "$".
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT CUSTOMER-FILE ASSIGN TO "CUSTMAST"
+000230         ORGANIZATION IS INDEXED
+000240         ACCESS MODE IS SEQUENTIAL
+000250         RECORD KEY IS CUST-KEY
+000260         FILE STATUS IS RC100-CUSTMAST-STATUS.
+000270     SELECT REPORT-FILE ASSIGN TO "RECONRPT"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS RC100-RECONRPT-STATUS.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  CUSTOMER-FILE.
+000330 COPY CUSTREC.
+000340 FD  REPORT-FILE.
+000350 01  RC100-REPORT-LINE           PIC X(80).
+000360 WORKING-STORAGE SECTION.
+000370*----------------------------------------------------------------
+000380* FILE STATUS CODES
+000390*----------------------------------------------------------------
+000400 01  RC100-FILE-STATUSES.
+000410     05  RC100-CUSTMAST-STATUS   PIC X(02).
+000420         88  RC100-CUSTMAST-OK           VALUE "00".
+000430         88  RC100-CUSTMAST-EOF          VALUE "10".
+000440     05  RC100-RECONRPT-STATUS   PIC X(02).
+000450         88  RC100-RECONRPT-OK           VALUE "00".
+000460*----------------------------------------------------------------
+000470* SWITCHES
+000480*----------------------------------------------------------------
+000490 01  RC100-SWITCHES.
+000500     05  RC100-EOF-SW            PIC X(01) VALUE "N".
+000510         88  RC100-EOF                   VALUE "Y".
+000520*----------------------------------------------------------------
+000530* COUNTERS AND ACCUMULATORS
+000540*----------------------------------------------------------------
+000550 01  RC100-COUNTERS.
+000560     05  RC100-RECORD-COUNT      PIC 9(07) COMP.
+000570     05  RC100-EXCEPTION-COUNT   PIC 9(07) COMP.
+000580 01  RC100-TOTAL-BALANCE         PIC S9(11)V99 COMP-3.
+000590*----------------------------------------------------------------
+000600* EXCEPTION REPORTING WORK AREA
+000610*----------------------------------------------------------------
+000620 01  RC100-EXCEPTION-REASON      PIC X(40).
+000630*----------------------------------------------------------------
+000640* REPORT EDIT FIELDS
+000650*----------------------------------------------------------------
+000660 01  RC100-EDIT-FIELDS.
+000670     05  RC100-EDIT-COUNT        PIC Z,ZZZ,ZZ9.
+000680     05  RC100-EDIT-BALANCE      PIC -ZZ,ZZZ,ZZZ,ZZ9.99.
+000690 PROCEDURE DIVISION.
+000700*----------------------------------------------------------------
+000710* 0000-MAINLINE                                                *
+000720*   ENTRY POINT.  INITIALIZE, PROCESS EVERY CUSTMAST RECORD,   *
+000730*   WRITE THE SUMMARY, THEN TERMINATE.                         *
+000740*----------------------------------------------------------------
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000770     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000780         UNTIL RC100-EOF.
+000790     PERFORM 8000-WRITE-SUMMARY THRU 8000-EXIT.
+000800     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+000810     STOP RUN.
+000820*----------------------------------------------------------------
+000830* 1000-INITIALIZE                                              *
+000840*   OPEN THE FILES, WRITE THE REPORT HEADING, AND PRIME THE    *
+000850*   READ LOOP.                                                 *
+000860*----------------------------------------------------------------
+000870 1000-INITIALIZE.
+000880     OPEN INPUT CUSTOMER-FILE.
+000890     OPEN OUTPUT REPORT-FILE.
+000900     PERFORM 8100-WRITE-HEADING THRU 8100-EXIT.
+000910     PERFORM 2100-READ-CUSTMAST THRU 2100-EXIT.
+000920 1000-EXIT.
+000930     EXIT.
+000940*----------------------------------------------------------------
+000950* 2000-PROCESS-RECORD                                          *
+000960*   VALIDATE THE CURRENT CUSTMAST RECORD AND READ THE NEXT.    *
+000970*----------------------------------------------------------------
+000980 2000-PROCESS-RECORD.
+000990     PERFORM 3000-VALIDATE-RECORD THRU 3000-EXIT.
+001000     PERFORM 2100-READ-CUSTMAST THRU 2100-EXIT.
+001010 2000-EXIT.
+001020     EXIT.
+001030*----------------------------------------------------------------
+001040* 2100-READ-CUSTMAST                                           *
+001050*   READ THE NEXT CUSTMAST RECORD IN KEY SEQUENCE.             *
+001060*----------------------------------------------------------------
+001070 2100-READ-CUSTMAST.
+001080     READ CUSTOMER-FILE NEXT RECORD
+001090         AT END
+001100             SET RC100-EOF TO TRUE
+001110     END-READ.
+001120 2100-EXIT.
+001130     EXIT.
+001140*----------------------------------------------------------------
+001150* 3000-VALIDATE-RECORD                                         *
+001160*   ACCUMULATE TOTALS AND FLAG ANY RECORD THAT DOES NOT        *
+001170*   BALANCE - AN UNRECOGNIZED STATUS CODE, OR AN "ACTIVE"      *
+001180*   CUSTOMER CARRYING A NEGATIVE BALANCE.                      *
+001190*----------------------------------------------------------------
+001200 3000-VALIDATE-RECORD.
+001210     ADD 1 TO RC100-RECORD-COUNT.
+001220     ADD CUST-BALANCE TO RC100-TOTAL-BALANCE.
+001230     IF NOT CUST-ACTIVE AND NOT CUST-INACTIVE
+001240         MOVE "UNRECOGNIZED CUSTOMER STATUS CODE"
+001250             TO RC100-EXCEPTION-REASON
+001260         PERFORM 3100-WRITE-EXCEPTION THRU 3100-EXIT
+001270     END-IF.
+001280     IF CUST-ACTIVE AND CUST-BALANCE < 0
+001290         MOVE "ACTIVE CUSTOMER WITH NEGATIVE BALANCE"
+001300             TO RC100-EXCEPTION-REASON
+001310         PERFORM 3100-WRITE-EXCEPTION THRU 3100-EXIT
+001320     END-IF.
+001330 3000-EXIT.
+001340     EXIT.
+001350*----------------------------------------------------------------
+001360* 3100-WRITE-EXCEPTION                                         *
+001370*   WRITE ONE DETAIL LINE TO THE RECONCILIATION REPORT.        *
+001380*----------------------------------------------------------------
+001390 3100-WRITE-EXCEPTION.
+001400     MOVE SPACES TO RC100-REPORT-LINE.
+001410     STRING "EXCEPTION  KEY=" DELIMITED BY SIZE
+001420         CUST-KEY DELIMITED BY SIZE
+001430         "  " DELIMITED BY SIZE
+001440         RC100-EXCEPTION-REASON DELIMITED BY SIZE
+001450         INTO RC100-REPORT-LINE.
+001460     WRITE RC100-REPORT-LINE.
+001470     ADD 1 TO RC100-EXCEPTION-COUNT.
+001480 3100-EXIT.
+001490     EXIT.
+001500*----------------------------------------------------------------
+001510* 8000-WRITE-SUMMARY                                           *
+001520*   WRITE THE TRAILING TOTALS ONCE ALL RECORDS HAVE BEEN READ. *
+001530*----------------------------------------------------------------
+001540 8000-WRITE-SUMMARY.
+001550     MOVE RC100-RECORD-COUNT TO RC100-EDIT-COUNT.
+001560     MOVE SPACES TO RC100-REPORT-LINE.
+001570     STRING "RECORDS READ    : " DELIMITED BY SIZE
+001580         RC100-EDIT-COUNT DELIMITED BY SIZE
+001590         INTO RC100-REPORT-LINE.
+001600     WRITE RC100-REPORT-LINE.
+001610     MOVE RC100-TOTAL-BALANCE TO RC100-EDIT-BALANCE.
+001620     MOVE SPACES TO RC100-REPORT-LINE.
+001630     STRING "TOTAL BALANCE   : " DELIMITED BY SIZE
+001640         RC100-EDIT-BALANCE DELIMITED BY SIZE
+001650         INTO RC100-REPORT-LINE.
+001660     WRITE RC100-REPORT-LINE.
+001670     MOVE RC100-EXCEPTION-COUNT TO RC100-EDIT-COUNT.
+001680     MOVE SPACES TO RC100-REPORT-LINE.
+001690     STRING "EXCEPTIONS FOUND: " DELIMITED BY SIZE
+001700         RC100-EDIT-COUNT DELIMITED BY SIZE
+001710         INTO RC100-REPORT-LINE.
+001720     WRITE RC100-REPORT-LINE.
+001730 8000-EXIT.
+001740     EXIT.
+001750*----------------------------------------------------------------
+001760* 8100-WRITE-HEADING                                           *
+001770*   WRITE THE REPORT TITLE LINES.                              *
+001780*----------------------------------------------------------------
+001790 8100-WRITE-HEADING.
+001800     MOVE "CUSTMAST NIGHTLY RECONCILIATION REPORT"
+001810         TO RC100-REPORT-LINE.
+001820     WRITE RC100-REPORT-LINE.
+001830     MOVE SPACES TO RC100-REPORT-LINE.
+001840     WRITE RC100-REPORT-LINE.
+001850 8100-EXIT.
+001860     EXIT.
+001870*----------------------------------------------------------------
+001880* 9999-TERMINATE                                                *
+001890*   CLOSE THE FILES.                                           *
+001900*----------------------------------------------------------------
+001910 9999-TERMINATE.
+001920     CLOSE CUSTOMER-FILE.
+001930     CLOSE REPORT-FILE.
+001940 9999-EXIT.
+001950     EXIT.
