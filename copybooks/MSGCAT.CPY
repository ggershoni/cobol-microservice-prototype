@@ -0,0 +1,8 @@
+000010*----------------------------------------------------------------
+000020* MSGCAT - MESSAGE CATALOG RECORD LAYOUT
+000030*   ONE RECORD PER RESPONSE-TEXT CODE.  OPS MAINTAINS THIS
+000040*   FILE DIRECTLY SO WORDING CAN CHANGE WITHOUT A RECOMPILE.
+000050*----------------------------------------------------------------
+000060 01  MSGCAT-RECORD.
+000070     05  MSGCAT-CODE              PIC X(10).
+000080     05  MSGCAT-TEXT              PIC X(80).
