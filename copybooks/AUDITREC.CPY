@@ -0,0 +1,11 @@
+000010*----------------------------------------------------------------
+000020* AUDITREC - AUDIT TRAIL RECORD LAYOUT
+000030*   ONE RECORD PER INVOCATION OF THE ONLINE SERVICE, APPENDED
+000040*   JUST BEFORE THE PROGRAM TERMINATES.
+000050*----------------------------------------------------------------
+000060 01  AUDIT-RECORD.
+000070     05  AUDIT-TIMESTAMP          PIC X(16).
+000080     05  AUDIT-REMOTE-ADDR        PIC X(15).
+000090     05  AUDIT-REMOTE-USER        PIC X(20).
+000100     05  AUDIT-ENDPOINT           PIC X(40).
+000110     05  AUDIT-STATUS-CODE        PIC 9(03).
