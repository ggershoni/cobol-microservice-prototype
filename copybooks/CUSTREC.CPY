@@ -0,0 +1,15 @@
+000010*----------------------------------------------------------------
+000020* CUSTREC - CUSTOMER MASTER RECORD LAYOUT
+000030*   ONE RECORD PER CUSTOMER, KEYED ON CUST-KEY.  READ BY THE
+000040*   ONLINE LOOKUP ENDPOINT AND BY THE NIGHTLY RECONCILIATION
+000050*   BATCH JOB.
+000060*----------------------------------------------------------------
+000070 01  CUST-RECORD.
+000080     05  CUST-KEY                PIC X(10).
+000090     05  CUST-NAME                PIC X(30).
+000100     05  CUST-ADDRESS             PIC X(40).
+000110     05  CUST-BALANCE             PIC S9(9)V99 COMP-3.
+000120     05  CUST-STATUS              PIC X(01).
+000130         88  CUST-ACTIVE                  VALUE "A".
+000140         88  CUST-INACTIVE                VALUE "I".
+000150     05  FILLER                   PIC X(09).
