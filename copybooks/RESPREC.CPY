@@ -0,0 +1,12 @@
+000010*----------------------------------------------------------------
+000020* RESPREC - GENERIC RESPONSE RECORD LAYOUT
+000030*   BUILT UP IN WORKING-STORAGE BY EACH ENDPOINT THAT RETURNS A
+000040*   PLAIN MESSAGE BODY, THEN UNPARSED TO JSON BY
+000050*   8200-BUILD-SUCCESS-JSON / 8100-WRITE-ERROR-BODY SO EVERY
+000060*   RESPONSE CARRIES THE SAME EXTENSIBLE SET OF FIELDS.
+000070*----------------------------------------------------------------
+000080 01  RESP-RECORD.
+000090     05  RESP-MESSAGE             PIC X(80).
+000100     05  RESP-STATUS-CODE         PIC 9(03).
+000110     05  RESP-TIMESTAMP           PIC X(16).
+000120     05  RESP-CORRELATION-ID      PIC X(16).
