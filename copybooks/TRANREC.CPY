@@ -0,0 +1,11 @@
+000010*----------------------------------------------------------------
+000020* TRANREC - INBOUND TRANSACTION LOG RECORD LAYOUT
+000030*   ONE RECORD PER POST BODY ACCEPTED BY THE ONLINE SERVICE.
+000040*   WRITTEN SEQUENTIALLY, NEVER UPDATED IN PLACE - THE NIGHTLY
+000050*   BATCH WINDOW IS WHERE THESE GET RECONCILED.
+000060*----------------------------------------------------------------
+000070 01  TRAN-RECORD.
+000080     05  TRAN-ID                 PIC X(16).
+000090     05  TRAN-TYPE                PIC X(10).
+000100     05  TRAN-PAYLOAD             PIC X(200).
+000110     05  TRAN-TIMESTAMP           PIC X(16).
