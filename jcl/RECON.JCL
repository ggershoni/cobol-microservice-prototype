@@ -0,0 +1,14 @@
+//RECONJ   JOB  (ACCTNO),'CUSTMAST RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY RECONCILIATION OF THE CUSTMAST FILE THAT BACKS THE
+//* HELLOWORLD GET /CUSTOMER ENDPOINT.  RUNS RECON100, WHICH
+//* READS CUSTMAST END TO END AND REPORTS ANY RECORD THAT DOES
+//* NOT BALANCE.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=RECON100
+//STEPLIB  DD   DSN=PROD.DL100.LOADLIB,DISP=SHR
+//CUSTMAST DD   DSN=PROD.DL100.CUSTMAST,DISP=SHR
+//RECONRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
